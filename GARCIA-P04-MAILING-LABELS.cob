@@ -14,22 +14,111 @@
                              ORGANIZATION IS LINE SEQUENTIAL.
            SELECT LABEL-FILE ASSIGN TO '..\p04-labels.txt'
                              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO '..\p04-exceptions.txt'
+                             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-LIST ASSIGN TO '..\p04-cust-sorted.tmp'
+                             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-FILE  ASSIGN TO 'SORTWK1'.
+           SELECT STATE-REPORT ASSIGN TO '..\p04-state-summary.txt'
+                             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO '..\p04-checkpoint.dat'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS WS-CKPT-STATUS.
+           SELECT ZIP-REF-FILE ASSIGN TO '..\p04-zip-reference.csv'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS WS-ZIPREF-STATUS.
+           SELECT MAILHOUSE-FILE ASSIGN TO '..\p04-mailhouse.csv'
+                             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LABEL-MODE-FILE ASSIGN TO '..\p04-label-mode.txt'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS WS-LMODE-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD  CUST-LIST.
-       01  CUST-REC                    PIC X(91).
+       01  CUST-REC                    PIC X(160).
 
        FD  LABEL-FILE.
        01  LABEL-REC                   PIC X(80).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC               PIC X(189).
+
+       FD  SORTED-LIST.
+       01  SORTED-REC                  PIC X(160).
+
+       SD  SORT-FILE.
+       01  SORT-REC.
+           05  SR-ZIP                  PIC X(15).
+           05  SR-CUST-REC             PIC X(160).
+
+       FD  STATE-REPORT.
+       01  STATE-REPORT-REC            PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKPT-RECS-READ          PIC 9(6).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  CKPT-CTR                PIC 9(6).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  CKPT-EXC-CTR            PIC 9(6).
+           05  FILLER                  PIC X       VALUE SPACE.
+      *    HOLDS THE HOUSEHOLD-CONSOLIDATION BUFFER (WS-PEND-*) SO A
+      *    RECORD SITTING UNPRINTED IN THAT BUFFER AT CHECKPOINT TIME
+      *    ISN'T LOST WHEN 109-SKIP-PROCESSED-RECORDS SKIPS PAST IT.
+           05  CKPT-PEND-ACTIVE        PIC X.
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  CKPT-PEND-FULLNAME      PIC X(120).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  CKPT-PEND-ADDRESS       PIC X(25).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  CKPT-PEND-ADDR2         PIC X(25).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  CKPT-PEND-CITY          PIC X(20).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  CKPT-PEND-STATE         PIC X(15).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  CKPT-PEND-ZIP           PIC X(15).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  CKPT-PEND-COUNTRY       PIC X(20).
+           05  FILLER                  PIC X       VALUE SPACE.
+      *    HOLDS THE 3-UP LABEL BUFFER (WS-3UP-BUF) SO A LABEL THAT
+      *    HAS ALREADY BEEN COUNTED IN CKPT-CTR AND WRITTEN TO THE
+      *    MAIL-HOUSE EXTRACT, BUT IS STILL SITTING IN AN INCOMPLETE
+      *    3-UP TRIPLET AT CHECKPOINT TIME, ISN'T LOST ON RESTART -
+      *    109-SKIP-PROCESSED-RECORDS WOULD OTHERWISE SKIP PAST THE
+      *    SOURCE RECORD(S) BEHIND IT.
+           05  CKPT-3UP-COUNT          PIC 9.
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  CKPT-3UP-SLOT OCCURS 3 TIMES.
+               10  CKPT-3UP-NAME       PIC X(26).
+               10  FILLER              PIC X       VALUE SPACE.
+               10  CKPT-3UP-ADDR       PIC X(26).
+               10  FILLER              PIC X       VALUE SPACE.
+               10  CKPT-3UP-ADDR2      PIC X(26).
+               10  FILLER              PIC X       VALUE SPACE.
+               10  CKPT-3UP-LAST       PIC X(26).
+               10  FILLER              PIC X       VALUE SPACE.
+               10  CKPT-3UP-CNTRY      PIC X(26).
+               10  FILLER              PIC X       VALUE SPACE.
+
+       FD  ZIP-REF-FILE.
+       01  ZIP-REF-REC                 PIC X(30).
+
+       FD  MAILHOUSE-FILE.
+       01  MAILHOUSE-REC               PIC X(260).
+
+       FD  LABEL-MODE-FILE.
+       01  LABEL-MODE-REC              PIC X(1).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
 
        01  WS-RECIPIENTS.
-           03  WS-FULLNAME             PIC X(31).
+           03  WS-FULLNAME             PIC X(120).
            03  WS-ADDRESS              PIC X(25).
+           03  WS-ADDR2                PIC X(25).
            03  WS-STATECITY           PIC X(22).
-           03  WS-ZIP                  PIC X(9).
+           03  WS-ZIP                  PIC X(15).
            03 WS-FORMAT-ZIP.
               05 WS-ZIP-P1        PIC X(5).
               05 WS-ZIP-P2        PIC X(4).
@@ -40,17 +129,177 @@
            03  WS-LNAME                PIC X(15).
            03  WS-FNAME                PIC X(15).
            03  WS-CITY                 PIC X(20).
-           03  WS-STATE                PIC X(2).
-           03  WS-LASTLINE             PIC X(39).
+           03  WS-STATE                PIC X(15).
+           03  WS-COUNTRY              PIC X(20).
+               88  DOMESTIC-ADDRESS    VALUES SPACES 'US' 'USA'.
+           03  WS-LASTLINE             PIC X(60).
            03  WS-BLANK                PIC X VALUE SPACES.
            03  WS-DASH               PIC X VALUE "-".
            03  WS-COMMA               PIC XX VALUE ", ".
+       01  WS-EXCEPTION-REC.
+           03  WS-EXC-CUSTREC          PIC X(160).
+           03  FILLER                  PIC X       VALUE SPACE.
+           03  WS-EXC-REASON           PIC X(28).
+       01  WS-EXC-REASON-SAVE          PIC X(28).
+       01  WS-VALID-SW                 PIC X       VALUE 'Y'.
+           88  REC-VALID                           VALUE 'Y'.
+           88  REC-INVALID                         VALUE 'N'.
+       01  WS-EXC-CTR                  PIC 9(6)    VALUE ZERO.
+       01  WS-PREV-ZIP-P1               PIC X(5)    VALUE SPACES.
+       01  WS-BUNDLE-LINE               PIC X(80).
+      *-----------------------------------------------------------------
+      *    HOUSEHOLD CONSOLIDATION - HOLDS THE LAST VALID RECORD UNTIL
+      *    WE KNOW WHETHER THE NEXT (POST-PRESORT) RECORD SHARES ITS
+      *    ADDRESS, SO SPOUSES/ROOMMATES CAN SHARE ONE LABEL.
+      *-----------------------------------------------------------------
+       01  WS-PEND-ACTIVE-SW            PIC X       VALUE 'N'.
+           88  WS-PEND-ACTIVE                       VALUE 'Y'.
+           88  WS-PEND-INACTIVE                     VALUE 'N'.
+       01  WS-PEND-FULLNAME             PIC X(120).
+       01  WS-PEND-ADDRESS              PIC X(25).
+       01  WS-PEND-ADDR2                PIC X(25).
+       01  WS-PEND-CITY                 PIC X(20).
+       01  WS-PEND-STATE                PIC X(15).
+       01  WS-PEND-ZIP                  PIC X(15).
+       01  WS-PEND-COUNTRY              PIC X(20).
+       01  WS-MERGE-TEMP                PIC X(120).
+      *-----------------------------------------------------------------
+      *    LABEL-FILE LAYOUT MODE - '3' FOR 3-UP AVERY LABEL STOCK, OR
+      *    '1' FOR THE ORIGINAL SINGLE-COLUMN LAYOUT (PLAIN STOCK).
+      *    DEFAULTS TO 3-UP; AN OPERATOR CAN DROP A ONE-CHARACTER
+      *    P04-LABEL-MODE.TXT NEXT TO THE OTHER RUN FILES TO OVERRIDE
+      *    IT WITHOUT A RECOMPILE - SEE 103-LOAD-LABEL-MODE.
+      *-----------------------------------------------------------------
+       01  WS-LABEL-MODE                PIC X       VALUE '3'.
+           88  SINGLE-COLUMN                        VALUE '1'.
+           88  THREE-ACROSS                         VALUE '3'.
+       01  WS-LMODE-STATUS              PIC XX.
+       01  WS-3UP-COUNT                 PIC 9       VALUE ZERO.
+       01  WS-3UP-CKPT-IDX              PIC 9       VALUE ZERO.
+       01  WS-3UP-BUF.
+           03  WS-3UP-SLOT OCCURS 3 TIMES.
+               05  WS-3UP-NAME          PIC X(26).
+               05  WS-3UP-ADDR          PIC X(26).
+               05  WS-3UP-ADDR2         PIC X(26).
+               05  WS-3UP-LAST          PIC X(26).
+               05  WS-3UP-CNTRY         PIC X(26).
+       01  WS-3UP-OUT-LINE.
+           03  WS-3UP-OUT-1             PIC X(26).
+           03  FILLER                   PIC X       VALUE SPACE.
+           03  WS-3UP-OUT-2             PIC X(26).
+           03  FILLER                   PIC X       VALUE SPACE.
+           03  WS-3UP-OUT-3             PIC X(26).
+      *-----------------------------------------------------------------
+      *    BUILDS A 26-BYTE LAST LINE FOR THE 3-UP COLUMN THAT NEVER
+      *    CUTS THE STATE/ZIP (OR PROVINCE/POSTAL) TAIL - THE CITY IS
+      *    TRUNCATED INSTEAD, SINCE A GARBLED ZIP ON THE PRINTED LABEL
+      *    IS WORSE THAN A SHORTENED CITY NAME.
+      *-----------------------------------------------------------------
+       01  WS-3UP-TAIL                  PIC X(20).
+       01  WS-3UP-TAIL-LEN              PIC 9(2)    VALUE ZERO.
+       01  WS-3UP-CITY-LEN              PIC 9(2)    VALUE ZERO.
+       01  WS-3UP-CITY-TRIM             PIC X(20).
+       01  WS-3UP-LASTLINE-SAFE         PIC X(26).
+      *-----------------------------------------------------------------
+      *    A MERGED HOUSEHOLD NAME (SEE 176-MERGE-INTO-PENDING) CAN RUN
+      *    WELL PAST THE 26-BYTE 3-UP COLUMN. WHEN IT DOES AND EVERY
+      *    PERSON ON THE LABEL SHARES A SURNAME, 215-BUILD-3UP-NAME
+      *    REBUILDS IT AS "GIVEN1 & GIVEN2 SURNAME" INSTEAD, WHICH IS
+      *    HOW A HUMAN ADDRESSING THE SAME ENVELOPE WOULD SHORTEN IT.
+      *    ANYTHING THAT STILL DOESN'T FIT (OR DOESN'T SHARE A SURNAME)
+      *    FALLS BACK TO THE PLAIN 26-BYTE POSITIONAL CUT.
+      *-----------------------------------------------------------------
+       01  WS-3UP-NAME-SAFE              PIC X(26).
+       01  WS-3UP-NM-LEN                 PIC 9(3)    VALUE ZERO.
+       01  WS-3UP-NM-AMP-CTR             PIC 9(2)    VALUE ZERO.
+       01  WS-3UP-NM-FULL-TRIM           PIC X(120).
+       01  WS-3UP-NM-PART1               PIC X(120).
+       01  WS-3UP-NM-PART2               PIC X(120).
+       01  WS-3UP-NM-PART3               PIC X(120).
+       01  WS-3UP-NM-GIVEN1              PIC X(30).
+       01  WS-3UP-NM-GIVEN2              PIC X(30).
+       01  WS-3UP-NM-GIVEN3              PIC X(30).
+       01  WS-3UP-NM-SURN1               PIC X(30).
+       01  WS-3UP-NM-SURN2               PIC X(30).
+       01  WS-3UP-NM-SURN3               PIC X(30).
+      *    ONE PERSON'S "GIVEN SURNAME" HALF IS ONLY SAFE TO SPLIT ON A
+      *    SINGLE-RECEIVER UNSTRING WHEN IT HOLDS EXACTLY ONE EMBEDDED
+      *    SPACE - A COMPOUND GIVEN NAME ("MARY ANN") OR SURNAME
+      *    ("VAN DYKE") WOULD OTHERWISE LOSE ITS EXTRA WORD.
+       01  WS-3UP-NM-CUR-PART            PIC X(120).
+       01  WS-3UP-NM-CUR-GIVEN           PIC X(30).
+       01  WS-3UP-NM-CUR-SURN            PIC X(30).
+       01  WS-3UP-NM-CUR-LEN             PIC 9(3)    VALUE ZERO.
+       01  WS-3UP-NM-CUR-SP-CTR          PIC 9(3)    VALUE ZERO.
+       01  WS-3UP-NM-SAFE-SW             PIC X       VALUE 'Y'.
+           88  WS-3UP-NM-SAFE                        VALUE 'Y'.
        01  PRN-RECIPIENTS.
-           03  PRN-FULLNAME             PIC X(31).
+           03  PRN-FULLNAME             PIC X(120).
            03  PRN-LNAME                PIC X(15).
            03  PRN-FNAME                PIC X(15).
            03  PRN-ADDRESS              PIC X(25).
-           03  PRN-LASTLINE             PIC X(39).
+           03  PRN-ADDR2                PIC X(25).
+           03  PRN-LASTLINE             PIC X(60).
+           03  PRN-COUNTRY              PIC X(26).
+
+      *-----------------------------------------------------------------
+      *    PER-STATE SUBTOTAL TABLE, BUILT UP AS LABELS ARE PRINTED.
+      *-----------------------------------------------------------------
+       01  WS-STATE-TAB-CTR             PIC 9(4)    VALUE ZERO.
+       01  WS-STATE-FOUND-SW            PIC X       VALUE 'N'.
+           88  WS-STATE-FOUND                       VALUE 'Y'.
+       01  WS-STATE-TABLE.
+           03  WS-STATE-ENTRY OCCURS 60 TIMES
+                               INDEXED BY WS-STATE-IDX.
+               05  WS-ST-CODE           PIC X(2).
+               05  WS-ST-COUNT          PIC 9(6).
+      *-----------------------------------------------------------------
+      *    DELIMITED EXTRACT FOR THE MAIL HOUSE - ONE ROW PER LABEL,
+      *    WRITTEN ALONGSIDE LABEL-FILE FROM 210-PRINT-LABEL.
+      *-----------------------------------------------------------------
+       01  WS-CSV-COMMA                 PIC X       VALUE ','.
+       01  WS-MH-LINE                   PIC X(260).
+       01  WS-MH-HEADING               PIC X(160) VALUE
+           'FULLNAME,ADDRESS,ADDRESS2,CITY,STATE,ZIP,COUNTRY'.
+       01  WS-STATE-REPORT-LINE.
+           03  WS-SR-STATE              PIC X(6).
+           03  FILLER                   PIC X(3)    VALUE SPACES.
+           03  WS-SR-LABEL              PIC X(9)    VALUE 'LABELS: '.
+           03  WS-SR-COUNT              PIC ZZZ,ZZ9.
+
+      *-----------------------------------------------------------------
+      *    RESTART/CHECKPOINT SUPPORT - THE CHECKPOINT FILE IS REWRITTEN
+      *    EVERY WS-CKPT-INTERVAL SORTED-LIST RECORDS SO A KILLED RUN
+      *    CAN RESUME WITHOUT REPRINTING LABELS ALREADY RUN OFF.
+      *    LABEL-FILE/EXCEPTION-FILE/MAILHOUSE-FILE ARE ALL REOPENED IN
+      *    EXTEND MODE ON RESTART RATHER THAN RECONCILED AGAINST WHAT
+      *    THEY ALREADY HOLD, SO ANY SORTED-LIST RECORD PROCESSED SINCE
+      *    THE LAST CHECKPOINT GETS REPRINTED - A REAL DUPLICATE LABEL,
+      *    NOT JUST A DUPLICATE COUNT. WS-CKPT-INTERVAL IS THEREFORE
+      *    KEPT AT 1 (CHECKPOINT AFTER EVERY RECORD) SO THAT WINDOW IS
+      *    ALWAYS EMPTY; THE OPEN OUTPUT/WRITE/CLOSE PER RECORD IS
+      *    CHEAP NEXT TO THE COST OF A DUPLICATE MAILING.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+      *    CASS-STYLE ADDRESS STANDARDIZATION - CITY/STATE BY ZIP,
+      *    LOADED ONCE AT STARTUP FROM AN OPTIONAL REFERENCE FILE.
+      *-----------------------------------------------------------------
+       01  WS-ZIPREF-STATUS             PIC XX.
+       01  WS-ZIP-REF-TAB-CTR           PIC 9(4)    VALUE ZERO.
+       01  WS-ZIP-REF-TABLE.
+           03  WS-ZR-ENTRY OCCURS 500 TIMES.
+               05  WS-ZR-ZIP            PIC X(5).
+               05  WS-ZR-CITY           PIC X(20).
+               05  WS-ZR-STATE          PIC X(2).
+       01  WS-ZR-IDX                    PIC 9(4)    VALUE ZERO.
+       01  WS-ZR-MATCH-IDX              PIC 9(4)    VALUE ZERO.
+       01  WS-ZR-FOUND-SW               PIC X       VALUE 'N'.
+           88  WS-ZR-FOUND                          VALUE 'Y'.
+       01  WS-CKPT-STATUS               PIC XX.
+       01  WS-RESTART-SW                PIC X       VALUE 'N'.
+           88  RESTART-RUN                          VALUE 'Y'.
+       01  WS-RECS-READ                 PIC 9(6)    VALUE ZERO.
+       01  WS-CKPT-INTERVAL             PIC 9(4)    VALUE 1.
 
        01  CHAR-CNT                    PIC 9(2) VALUE ZERO.
        01  WS-CTR                      PIC 9(6)    VALUE ZERO.
@@ -60,75 +309,797 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        100-MAIN.
-           OPEN INPUT  CUST-LIST.
-           OPEN OUTPUT LABEL-FILE.
+           PERFORM 102-LOAD-ZIP-REFERENCE.
+           PERFORM 103-LOAD-LABEL-MODE.
+           PERFORM 105-SORT-CUST-LIST.
+           PERFORM 108-CHECK-RESTART.
 
+           OPEN INPUT SORTED-LIST.
+           IF RESTART-RUN
+               OPEN EXTEND LABEL-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND MAILHOUSE-FILE
+               MOVE CKPT-CTR       TO WS-CTR
+               MOVE CKPT-EXC-CTR   TO WS-EXC-CTR
+               MOVE CKPT-RECS-READ TO WS-RECS-READ
+               MOVE CKPT-PEND-ACTIVE   TO WS-PEND-ACTIVE-SW
+               MOVE CKPT-PEND-FULLNAME TO WS-PEND-FULLNAME
+               MOVE CKPT-PEND-ADDRESS  TO WS-PEND-ADDRESS
+               MOVE CKPT-PEND-ADDR2    TO WS-PEND-ADDR2
+               MOVE CKPT-PEND-CITY     TO WS-PEND-CITY
+               MOVE CKPT-PEND-STATE    TO WS-PEND-STATE
+               MOVE CKPT-PEND-ZIP      TO WS-PEND-ZIP
+               MOVE CKPT-PEND-COUNTRY  TO WS-PEND-COUNTRY
+               MOVE CKPT-3UP-COUNT TO WS-3UP-COUNT
+               PERFORM VARYING WS-3UP-CKPT-IDX FROM 1 BY 1
+                       UNTIL WS-3UP-CKPT-IDX > 3
+                   MOVE CKPT-3UP-NAME(WS-3UP-CKPT-IDX)
+                     TO WS-3UP-NAME(WS-3UP-CKPT-IDX)
+                   MOVE CKPT-3UP-ADDR(WS-3UP-CKPT-IDX)
+                     TO WS-3UP-ADDR(WS-3UP-CKPT-IDX)
+                   MOVE CKPT-3UP-ADDR2(WS-3UP-CKPT-IDX)
+                     TO WS-3UP-ADDR2(WS-3UP-CKPT-IDX)
+                   MOVE CKPT-3UP-LAST(WS-3UP-CKPT-IDX)
+                     TO WS-3UP-LAST(WS-3UP-CKPT-IDX)
+                   MOVE CKPT-3UP-CNTRY(WS-3UP-CKPT-IDX)
+                     TO WS-3UP-CNTRY(WS-3UP-CKPT-IDX)
+               END-PERFORM
+               PERFORM 109-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT LABEL-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT MAILHOUSE-FILE
+               WRITE MAILHOUSE-REC FROM WS-MH-HEADING
+           END-IF.
+
+           MOVE 'N' TO WS-EOF-FLAG.
            PERFORM UNTIL EOF
-               READ CUST-LIST
+               READ SORTED-LIST
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
-                       ADD 1 TO WS-CTR
+                       ADD 1 TO WS-RECS-READ
+                       MOVE SORTED-REC TO CUST-REC
                        PERFORM 200-PROCESS-RECORD
+                       IF FUNCTION MOD(WS-RECS-READ WS-CKPT-INTERVAL)
+                             = 0
+                           PERFORM 500-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
            END-PERFORM.
 
+           PERFORM 178-FLUSH-PENDING-HOUSEHOLD.
+           PERFORM 260-FLUSH-LABEL-3UP.
+
+           PERFORM 900-STATE-SUMMARY.
+
            DISPLAY SPACES.
            DISPLAY 'LABELS PRINTED: ', WS-CTR.
-           CLOSE CUST-LIST
-                 LABEL-FILE.
+           DISPLAY 'EXCEPTIONS    : ', WS-EXC-CTR.
+           CLOSE SORTED-LIST
+                 LABEL-FILE
+                 EXCEPTION-FILE
+                 MAILHOUSE-FILE.
+           PERFORM 510-CLEAR-CHECKPOINT.
            STOP RUN.
+      *-----------------------------------------------------------------
+      *    LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT
+      *    FINISH. IF ONE IS FOUND, THIS RUN RESUMES FROM IT INSTEAD
+      *    OF REPRINTING LABELS ALREADY RUN OFF.
+      *-----------------------------------------------------------------
+       108-CHECK-RESTART.
+           MOVE 'N' TO WS-RESTART-SW
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET RESTART-RUN TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+       109-SKIP-PROCESSED-RECORDS.
+           PERFORM CKPT-RECS-READ TIMES
+               READ SORTED-LIST
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+           END-PERFORM.
+      *-----------------------------------------------------------------
+      *    REWRITES THE CHECKPOINT FILE WITH THE CURRENT COUNTERS AND
+      *    SORTED-LIST POSITION.
+      *-----------------------------------------------------------------
+       500-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECS-READ TO CKPT-RECS-READ
+           MOVE WS-CTR       TO CKPT-CTR
+           MOVE WS-EXC-CTR   TO CKPT-EXC-CTR
+           MOVE WS-PEND-ACTIVE-SW TO CKPT-PEND-ACTIVE
+           MOVE WS-PEND-FULLNAME  TO CKPT-PEND-FULLNAME
+           MOVE WS-PEND-ADDRESS   TO CKPT-PEND-ADDRESS
+           MOVE WS-PEND-ADDR2     TO CKPT-PEND-ADDR2
+           MOVE WS-PEND-CITY      TO CKPT-PEND-CITY
+           MOVE WS-PEND-STATE     TO CKPT-PEND-STATE
+           MOVE WS-PEND-ZIP       TO CKPT-PEND-ZIP
+           MOVE WS-PEND-COUNTRY   TO CKPT-PEND-COUNTRY
+           MOVE WS-3UP-COUNT TO CKPT-3UP-COUNT
+           PERFORM VARYING WS-3UP-CKPT-IDX FROM 1 BY 1
+                   UNTIL WS-3UP-CKPT-IDX > 3
+               MOVE WS-3UP-NAME(WS-3UP-CKPT-IDX)
+                 TO CKPT-3UP-NAME(WS-3UP-CKPT-IDX)
+               MOVE WS-3UP-ADDR(WS-3UP-CKPT-IDX)
+                 TO CKPT-3UP-ADDR(WS-3UP-CKPT-IDX)
+               MOVE WS-3UP-ADDR2(WS-3UP-CKPT-IDX)
+                 TO CKPT-3UP-ADDR2(WS-3UP-CKPT-IDX)
+               MOVE WS-3UP-LAST(WS-3UP-CKPT-IDX)
+                 TO CKPT-3UP-LAST(WS-3UP-CKPT-IDX)
+               MOVE WS-3UP-CNTRY(WS-3UP-CKPT-IDX)
+                 TO CKPT-3UP-CNTRY(WS-3UP-CKPT-IDX)
+           END-PERFORM
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+      *-----------------------------------------------------------------
+      *    CLEARS THE CHECKPOINT ON A CLEAN COMPLETION SO THE NEXT RUN
+      *    STARTS FRESH INSTEAD OF LOOKING LIKE A RESTART.
+      *-----------------------------------------------------------------
+       510-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+      *-----------------------------------------------------------------
+      *    LOADS THE OPTIONAL CITY/STATE-BY-ZIP REFERENCE FILE INTO
+      *    WS-ZIP-REF-TABLE FOR THE CASS-STYLE STANDARDIZATION CHECK
+      *    IN 155-STANDARDIZE-ADDRESS. IF THE FILE ISN'T PRESENT, THE
+      *    TABLE STAYS EMPTY AND STANDARDIZATION IS SKIPPED.
+      *-----------------------------------------------------------------
+       102-LOAD-ZIP-REFERENCE.
+           OPEN INPUT ZIP-REF-FILE
+           IF WS-ZIPREF-STATUS = '00'
+               MOVE 'N' TO WS-EOF-FLAG
+               PERFORM UNTIL EOF
+                   READ ZIP-REF-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+                           IF WS-ZIP-REF-TAB-CTR < 500
+                               ADD 1 TO WS-ZIP-REF-TAB-CTR
+                               UNSTRING ZIP-REF-REC DELIMITED BY ","
+                                 INTO WS-ZR-ZIP(WS-ZIP-REF-TAB-CTR),
+                                 WS-ZR-CITY(WS-ZIP-REF-TAB-CTR),
+                                 WS-ZR-STATE(WS-ZIP-REF-TAB-CTR)
+                               END-UNSTRING
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ZIP-REF-FILE
+               MOVE 'N' TO WS-EOF-FLAG
+           END-IF.
+      *-----------------------------------------------------------------
+      *    LETS AN OPERATOR OVERRIDE WS-LABEL-MODE WITHOUT A RECOMPILE
+      *    BY DROPPING A ONE-CHARACTER '1' OR '3' INTO THE OPTIONAL
+      *    LABEL-MODE-FILE. IF THE FILE IS MISSING OR EMPTY, OR HOLDS
+      *    ANYTHING ELSE, THE COMPILED-IN DEFAULT OF '3' STANDS.
+      *-----------------------------------------------------------------
+       103-LOAD-LABEL-MODE.
+           OPEN INPUT LABEL-MODE-FILE
+           IF WS-LMODE-STATUS = '00'
+               READ LABEL-MODE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF LABEL-MODE-REC = '1' OR LABEL-MODE-REC = '3'
+                           MOVE LABEL-MODE-REC TO WS-LABEL-MODE
+                       END-IF
+               END-READ
+               CLOSE LABEL-MODE-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+      *    PRESORTS THE CUSTOMER LIST BY ZIP CODE (ASCENDING) SO
+      *    LABEL-FILE COMES OUT BUNDLED FOR THE USPS PRESORT DISCOUNT.
+      *-----------------------------------------------------------------
+       105-SORT-CUST-LIST.
+           SORT SORT-FILE
+               ON ASCENDING KEY SR-ZIP
+               INPUT PROCEDURE 110-SORT-INPUT
+               OUTPUT PROCEDURE 120-SORT-OUTPUT.
+      *-----------------------------------------------------------------
+       110-SORT-INPUT.
+           OPEN INPUT CUST-LIST.
+           MOVE 'N' TO WS-EOF-FLAG.
+           PERFORM UNTIL EOF
+               READ CUST-LIST
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE SPACES TO WS-LNAME
+                       MOVE SPACES TO WS-FNAME
+                       MOVE SPACES TO WS-ADDRESS
+                       MOVE SPACES TO WS-ADDR2
+                       MOVE SPACES TO WS-CITY
+                       MOVE SPACES TO WS-STATE
+                       MOVE SPACES TO WS-ZIP
+                       MOVE SPACES TO WS-COUNTRY
+                       UNSTRING CUST-REC DELIMITED BY "*" OR ","
+                         INTO WS-LNAME, WS-FNAME, WS-ADDRESS, WS-ADDR2,
+                         WS-CITY, WS-STATE, WS-ZIP, WS-COUNTRY
+                       END-UNSTRING
+                       MOVE WS-ZIP TO SR-ZIP
+                       MOVE CUST-REC TO SR-CUST-REC
+                       RELEASE SORT-REC
+           END-PERFORM.
+           CLOSE CUST-LIST.
+           MOVE 'N' TO WS-EOF-FLAG.
+      *-----------------------------------------------------------------
+       120-SORT-OUTPUT.
+           OPEN OUTPUT SORTED-LIST.
+           MOVE 'N' TO WS-EOF-FLAG.
+           PERFORM UNTIL EOF
+               RETURN SORT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE SR-CUST-REC TO SORTED-REC
+                       WRITE SORTED-REC
+           END-PERFORM.
+           CLOSE SORTED-LIST.
+           MOVE 'N' TO WS-EOF-FLAG.
       *-----------------------------------------------------------------
        200-PROCESS-RECORD.
                MOVE SPACES TO WS-LNAME
                MOVE SPACES TO WS-FNAME
                MOVE SPACES TO WS-ADDRESS
+               MOVE SPACES TO WS-ADDR2
                MOVE SPACES TO WS-CITY
                MOVE SPACES TO WS-STATE
                MOVE SPACES TO WS-ZIP
+               MOVE SPACES TO WS-COUNTRY
                UNSTRING CUST-REC DELIMITED BY "*" OR ","
-                 INTO WS-LNAME, WS-FNAME,  WS-ADDRESS, WS-CITY,
-                 WS-STATE,  WS-ZIP
+                 INTO WS-LNAME, WS-FNAME,  WS-ADDRESS, WS-ADDR2,
+                 WS-CITY, WS-STATE,  WS-ZIP, WS-COUNTRY
                END-UNSTRING
 
-              MOVE SPACES TO WS-FULLNAME
-               STRING WS-FNAME DELIMITED BY SPACE
-                     WS-BLANK DELIMITED BY SIZE
-                     WS-LNAME DELIMITED BY SPACE
-                     INTO WS-FULLNAME
-                 END-STRING
+               PERFORM 150-VALIDATE-RECORD
 
-             MOVE SPACES TO WS-ZIP-P1
-             MOVE SPACES TO WS-ZIP-P2
-             MOVE SPACES TO WS-FINAL-ZIP-1
-             MOVE SPACES TO WS-FINAL-ZIP-2
-             MOVE WS-ZIP TO WS-FORMAT-ZIP
-             MOVE WS-ZIP-P1 TO WS-FINAL-ZIP-1
-             MOVE WS-ZIP-P2 TO WS-FINAL-ZIP-2
+               IF REC-INVALID
+                   PERFORM 160-WRITE-EXCEPTION
+               ELSE
+                   PERFORM 155-STANDARDIZE-ADDRESS
+                   PERFORM 172-BUILD-FULLNAME
+                   PERFORM 175-HOUSEHOLD-CHECK
+               END-IF.
+      *-----------------------------------------------------------------
+       150-VALIDATE-RECORD.
+           SET REC-VALID TO TRUE
+           MOVE SPACES TO WS-EXC-REASON
 
+           IF DOMESTIC-ADDRESS
+               IF NOT WS-ZIP(1:9) NUMERIC
+                   SET REC-INVALID TO TRUE
+                   MOVE 'INVALID ZIP CODE' TO WS-EXC-REASON
+               END-IF
+
+               IF WS-STATE(1:2) = SPACES
+                  OR WS-STATE(2:1) = SPACE
+                  OR NOT WS-STATE(1:1) ALPHABETIC
+                  OR NOT WS-STATE(2:1) ALPHABETIC
+                   IF REC-INVALID
+                       MOVE 'INVALID ZIP AND STATE' TO WS-EXC-REASON
+                   ELSE
+                       SET REC-INVALID TO TRUE
+                       MOVE 'INVALID STATE CODE' TO WS-EXC-REASON
+                   END-IF
+               END-IF
+           ELSE
+               IF WS-ZIP = SPACES
+                   SET REC-INVALID TO TRUE
+                   MOVE 'MISSING POSTAL CODE' TO WS-EXC-REASON
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+      *    CASS-STYLE CLEANUP - LOOKS THE ZIP UP IN WS-ZIP-REF-TABLE
+      *    AND CORRECTS WS-CITY/WS-STATE TO MATCH IT, FLAGGING THE
+      *    CORRECTION TO THE EXCEPTION REPORT FOR VISIBILITY. A ZIP
+      *    NOT IN THE TABLE IS LEFT AS SUBMITTED.
+      *-----------------------------------------------------------------
+       155-STANDARDIZE-ADDRESS.
+           IF DOMESTIC-ADDRESS
+               MOVE 'N' TO WS-ZR-FOUND-SW
+               MOVE ZERO TO WS-ZR-MATCH-IDX
+               PERFORM VARYING WS-ZR-IDX FROM 1 BY 1
+                       UNTIL WS-ZR-IDX > WS-ZIP-REF-TAB-CTR
+                   IF WS-ZR-ZIP(WS-ZR-IDX) = WS-ZIP(1:5)
+                       SET WS-ZR-FOUND TO TRUE
+                       MOVE WS-ZR-IDX TO WS-ZR-MATCH-IDX
+                       SET WS-ZR-IDX TO WS-ZIP-REF-TAB-CTR
+                   END-IF
+               END-PERFORM
+
+               IF WS-ZR-FOUND
+                   IF WS-CITY NOT = WS-ZR-CITY(WS-ZR-MATCH-IDX)
+                      OR WS-STATE(1:2) NOT
+                         = WS-ZR-STATE(WS-ZR-MATCH-IDX)
+                       PERFORM 156-WRITE-STD-EXCEPTION
+                       MOVE WS-ZR-CITY(WS-ZR-MATCH-IDX)  TO WS-CITY
+                       MOVE WS-ZR-STATE(WS-ZR-MATCH-IDX) TO WS-STATE
+                   END-IF
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+      *    LOGS A CITY/STATE CORRECTION TO THE EXCEPTION REPORT. THIS
+      *    IS INFORMATIONAL ONLY - THE RECORD STILL PRINTS A LABEL AND
+      *    IS NOT EXCLUDED FROM WS-CTR.
+      *-----------------------------------------------------------------
+       156-WRITE-STD-EXCEPTION.
+           MOVE SPACES TO WS-EXCEPTION-REC
+           MOVE CUST-REC TO WS-EXC-CUSTREC
+           MOVE 'CITY/STATE CORRECTED PER ZIP' TO WS-EXC-REASON
+           WRITE EXCEPTION-REC FROM WS-EXCEPTION-REC.
+      *-----------------------------------------------------------------
+       160-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXC-CTR
+           MOVE WS-EXC-REASON TO WS-EXC-REASON-SAVE
+           MOVE SPACES TO WS-EXCEPTION-REC
+           MOVE CUST-REC TO WS-EXC-CUSTREC
+           MOVE WS-EXC-REASON-SAVE TO WS-EXC-REASON
+           WRITE EXCEPTION-REC FROM WS-EXCEPTION-REC.
+      *-----------------------------------------------------------------
+      *    CLASSIFIES THE PRINTED LABEL AGAINST THE PER-STATE SUBTOTAL
+      *    TABLE FOR THE END-OF-RUN SUMMARY.
+      *-----------------------------------------------------------------
+       170-TALLY-STATE.
+           MOVE 'N' TO WS-STATE-FOUND-SW
+           PERFORM VARYING WS-STATE-IDX FROM 1 BY 1
+                   UNTIL WS-STATE-IDX > WS-STATE-TAB-CTR
+               IF WS-ST-CODE(WS-STATE-IDX) = WS-STATE
+                   ADD 1 TO WS-ST-COUNT(WS-STATE-IDX)
+                   SET WS-STATE-FOUND TO TRUE
+                   SET WS-STATE-IDX TO WS-STATE-TAB-CTR
+               END-IF
+           END-PERFORM
+           IF NOT WS-STATE-FOUND
+               IF WS-STATE-TAB-CTR < 60
+                   ADD 1 TO WS-STATE-TAB-CTR
+                   SET WS-STATE-IDX TO WS-STATE-TAB-CTR
+                   MOVE WS-STATE TO WS-ST-CODE(WS-STATE-IDX)
+                   MOVE 1 TO WS-ST-COUNT(WS-STATE-IDX)
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+      *    BUILDS THE "FIRST LAST" NAME LINE FOR THE CURRENT RECORD.
+      *-----------------------------------------------------------------
+       172-BUILD-FULLNAME.
+           MOVE SPACES TO WS-FULLNAME
+           STRING WS-FNAME DELIMITED BY SPACE
+                 WS-BLANK DELIMITED BY SIZE
+                 WS-LNAME DELIMITED BY SPACE
+                 INTO WS-FULLNAME
+           END-STRING.
+      *-----------------------------------------------------------------
+      *    COMPARES THE CURRENT RECORD'S ADDRESS AGAINST THE PENDING
+      *    (BUFFERED) LABEL. A MATCH MERGES THE NAMES ONTO ONE LABEL
+      *    INSTEAD OF PRINTING TWO.
+      *-----------------------------------------------------------------
+       175-HOUSEHOLD-CHECK.
+           IF WS-PEND-ACTIVE
+               AND WS-ADDRESS = WS-PEND-ADDRESS
+               AND WS-ADDR2   = WS-PEND-ADDR2
+               AND WS-CITY    = WS-PEND-CITY
+               AND WS-STATE   = WS-PEND-STATE
+               AND WS-ZIP     = WS-PEND-ZIP
+               AND WS-COUNTRY = WS-PEND-COUNTRY
+               PERFORM 176-MERGE-INTO-PENDING
+           ELSE
+               PERFORM 178-FLUSH-PENDING-HOUSEHOLD
+               PERFORM 177-START-PENDING
+           END-IF.
+      *-----------------------------------------------------------------
+       176-MERGE-INTO-PENDING.
+           MOVE WS-PEND-FULLNAME TO WS-MERGE-TEMP
+           MOVE SPACES TO WS-PEND-FULLNAME
+           STRING FUNCTION TRIM(WS-MERGE-TEMP) DELIMITED BY SIZE
+                 ' & ' DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-FULLNAME) DELIMITED BY SIZE
+                 INTO WS-PEND-FULLNAME
+           END-STRING.
+      *-----------------------------------------------------------------
+       177-START-PENDING.
+           MOVE WS-FULLNAME TO WS-PEND-FULLNAME
+           MOVE WS-ADDRESS  TO WS-PEND-ADDRESS
+           MOVE WS-ADDR2    TO WS-PEND-ADDR2
+           MOVE WS-CITY     TO WS-PEND-CITY
+           MOVE WS-STATE    TO WS-PEND-STATE
+           MOVE WS-ZIP      TO WS-PEND-ZIP
+           MOVE WS-COUNTRY  TO WS-PEND-COUNTRY
+           SET WS-PEND-ACTIVE TO TRUE.
+      *-----------------------------------------------------------------
+      *    PRINTS THE BUFFERED HOUSEHOLD LABEL (IF ANY) AND CLEARS THE
+      *    PENDING BUFFER.
+      *-----------------------------------------------------------------
+       178-FLUSH-PENDING-HOUSEHOLD.
+           IF WS-PEND-ACTIVE
+               MOVE WS-PEND-FULLNAME TO WS-FULLNAME
+               MOVE WS-PEND-ADDRESS  TO WS-ADDRESS
+               MOVE WS-PEND-ADDR2    TO WS-ADDR2
+               MOVE WS-PEND-CITY     TO WS-CITY
+               MOVE WS-PEND-STATE    TO WS-STATE
+               MOVE WS-PEND-ZIP      TO WS-ZIP
+               MOVE WS-PEND-COUNTRY  TO WS-COUNTRY
+               ADD 1 TO WS-CTR
+               IF DOMESTIC-ADDRESS
+                   PERFORM 170-TALLY-STATE
+               END-IF
+               PERFORM 210-PRINT-LABEL
+               SET WS-PEND-INACTIVE TO TRUE
+           END-IF.
+      *-----------------------------------------------------------------
+       210-PRINT-LABEL.
              MOVE SPACES TO WS-LASTLINE
-               STRING WS-CITY DELIMITED BY SPACE
-                     WS-COMMA DELIMITED BY SIZE
-                     WS-STATE DELIMITED BY SPACE
-                     WS-BLANK DELIMITED BY SIZE
-                     WS-BLANK DELIMITED BY SIZE
-                     WS-FINAL-ZIP DELIMITED BY SPACE
-                     INTO WS-LASTLINE
-               END-STRING
+             MOVE SPACES TO PRN-COUNTRY
+
+             IF DOMESTIC-ADDRESS
+                 MOVE SPACES TO WS-ZIP-P1
+                 MOVE SPACES TO WS-ZIP-P2
+                 MOVE SPACES TO WS-FINAL-ZIP-1
+                 MOVE SPACES TO WS-FINAL-ZIP-2
+                 MOVE WS-ZIP TO WS-FORMAT-ZIP
+                 MOVE WS-ZIP-P1 TO WS-FINAL-ZIP-1
+                 MOVE WS-ZIP-P2 TO WS-FINAL-ZIP-2
+
+                 IF WS-PREV-ZIP-P1 NOT = SPACES
+                    AND WS-PREV-ZIP-P1 NOT = WS-ZIP-P1
+                    IF THREE-ACROSS
+                        PERFORM 260-FLUSH-LABEL-3UP
+                    END-IF
+                    MOVE SPACES TO WS-BUNDLE-LINE
+                    STRING '**** END OF ZIP BUNDLE ' WS-PREV-ZIP-P1
+                          ' ****' DELIMITED BY SIZE INTO WS-BUNDLE-LINE
+                    END-STRING
+                    WRITE LABEL-REC FROM WS-BUNDLE-LINE
+                       AFTER ADVANCING 1 LINE
+                 END-IF
+                 MOVE WS-ZIP-P1 TO WS-PREV-ZIP-P1
+
+                 STRING WS-CITY DELIMITED BY SPACE
+                       WS-COMMA DELIMITED BY SIZE
+                       WS-STATE(1:2) DELIMITED BY SPACE
+                       WS-BLANK DELIMITED BY SIZE
+                       WS-BLANK DELIMITED BY SIZE
+                       WS-FINAL-ZIP DELIMITED BY SPACE
+                       INTO WS-LASTLINE
+                 END-STRING
+             ELSE
+                 STRING FUNCTION TRIM(WS-CITY) DELIMITED BY SIZE
+                       WS-COMMA DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-STATE) DELIMITED BY SIZE
+                       WS-BLANK DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-ZIP) DELIMITED BY SIZE
+                       INTO WS-LASTLINE
+                 END-STRING
+                 MOVE FUNCTION UPPER-CASE(WS-COUNTRY) TO PRN-COUNTRY
+             END-IF
 
                MOVE FUNCTION UPPER-CASE(WS-FULLNAME) TO PRN-FULLNAME
                DISPLAY PRN-FULLNAME
                MOVE FUNCTION UPPER-CASE(WS-ADDRESS) TO PRN-ADDRESS
                DISPLAY PRN-ADDRESS
+               MOVE SPACES TO PRN-ADDR2
+               IF WS-ADDR2 NOT = SPACES
+                   MOVE FUNCTION UPPER-CASE(WS-ADDR2) TO PRN-ADDR2
+                   DISPLAY PRN-ADDR2
+               END-IF
                MOVE FUNCTION UPPER-CASE(WS-LASTLINE) TO PRN-LASTLINE
                DISPLAY PRN-LASTLINE
-               WRITE LABEL-REC FROM PRN-FULLNAME
-               AFTER ADVANCING 1 LINE
-               WRITE LABEL-REC FROM PRN-ADDRESS
-               AFTER ADVANCING 1 LINE
-               WRITE LABEL-REC FROM PRN-LASTLINE
-               AFTER ADVANCING 1 LINE
-               MOVE SPACES TO PRN-LASTLINE
-               WRITE LABEL-REC FROM PRN-LASTLINE
+               IF PRN-COUNTRY NOT = SPACES
+                   DISPLAY PRN-COUNTRY
+               END-IF
+
+               IF SINGLE-COLUMN
+                   PERFORM 240-WRITE-LABEL-SINGLE
+               ELSE
+                   PERFORM 250-BUFFER-LABEL-3UP
+               END-IF
+
+               PERFORM 220-WRITE-MAILHOUSE-EXTRACT
 
                DISPLAY SPACES.
+      *-----------------------------------------------------------------
+      *    WRITES ONE COMMA-DELIMITED ROW TO THE MAIL HOUSE EXTRACT FOR
+      *    THE LABEL JUST PRINTED, SO THE MAIL HOUSE CAN WORK FROM THE
+      *    SAME DATA WITHOUT RE-KEYING THE PRINTED LABELS.
+      *-----------------------------------------------------------------
+       220-WRITE-MAILHOUSE-EXTRACT.
+           MOVE SPACES TO WS-MH-LINE
+           IF DOMESTIC-ADDRESS
+               STRING FUNCTION TRIM(WS-FULLNAME) DELIMITED BY SIZE
+                     WS-CSV-COMMA DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-ADDRESS) DELIMITED BY SIZE
+                     WS-CSV-COMMA DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-ADDR2) DELIMITED BY SIZE
+                     WS-CSV-COMMA DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-CITY) DELIMITED BY SIZE
+                     WS-CSV-COMMA DELIMITED BY SIZE
+                     WS-STATE(1:2) DELIMITED BY SIZE
+                     WS-CSV-COMMA DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-FINAL-ZIP) DELIMITED BY SIZE
+                     WS-CSV-COMMA DELIMITED BY SIZE
+                     INTO WS-MH-LINE
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(WS-FULLNAME) DELIMITED BY SIZE
+                     WS-CSV-COMMA DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-ADDRESS) DELIMITED BY SIZE
+                     WS-CSV-COMMA DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-ADDR2) DELIMITED BY SIZE
+                     WS-CSV-COMMA DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-CITY) DELIMITED BY SIZE
+                     WS-CSV-COMMA DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-STATE) DELIMITED BY SIZE
+                     WS-CSV-COMMA DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-ZIP) DELIMITED BY SIZE
+                     WS-CSV-COMMA DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-COUNTRY) DELIMITED BY SIZE
+                     INTO WS-MH-LINE
+               END-STRING
+           END-IF
+           WRITE MAILHOUSE-REC FROM WS-MH-LINE.
+      *-----------------------------------------------------------------
+      *    ORIGINAL SINGLE-COLUMN LAYOUT - ONE LABEL PER "PAGE", FOR
+      *    PLAIN STOCK.
+      *-----------------------------------------------------------------
+       240-WRITE-LABEL-SINGLE.
+           WRITE LABEL-REC FROM PRN-FULLNAME
+              AFTER ADVANCING 1 LINE
+           WRITE LABEL-REC FROM PRN-ADDRESS
+              AFTER ADVANCING 1 LINE
+           IF PRN-ADDR2 NOT = SPACES
+               WRITE LABEL-REC FROM PRN-ADDR2
+                  AFTER ADVANCING 1 LINE
+           END-IF
+           WRITE LABEL-REC FROM PRN-LASTLINE
+              AFTER ADVANCING 1 LINE
+           IF PRN-COUNTRY NOT = SPACES
+               WRITE LABEL-REC FROM PRN-COUNTRY
+                  AFTER ADVANCING 1 LINE
+           END-IF
+           MOVE SPACES TO PRN-LASTLINE
+           WRITE LABEL-REC FROM PRN-LASTLINE.
+      *-----------------------------------------------------------------
+      *    3-UP AVERY LAYOUT - BUFFER THREE CUSTOMERS AND LAY THEM OUT
+      *    SIDE BY SIDE ACROSS EACH LABEL-REC LINE.
+      *-----------------------------------------------------------------
+       250-BUFFER-LABEL-3UP.
+           PERFORM 214-BUILD-3UP-LASTLINE
+           PERFORM 215-BUILD-3UP-NAME
+           ADD 1 TO WS-3UP-COUNT
+           MOVE WS-3UP-NAME-SAFE       TO WS-3UP-NAME(WS-3UP-COUNT)
+           MOVE PRN-ADDRESS(1:25)      TO WS-3UP-ADDR(WS-3UP-COUNT)
+           MOVE PRN-ADDR2(1:25)        TO WS-3UP-ADDR2(WS-3UP-COUNT)
+           MOVE WS-3UP-LASTLINE-SAFE   TO WS-3UP-LAST(WS-3UP-COUNT)
+           MOVE PRN-COUNTRY            TO WS-3UP-CNTRY(WS-3UP-COUNT)
+           IF WS-3UP-COUNT = 3
+               PERFORM 260-FLUSH-LABEL-3UP
+           END-IF.
+      *-----------------------------------------------------------------
+      *    SEE THE COMMENT AT WS-3UP-LASTLINE-SAFE - THE STATE/ZIP TAIL
+      *    IS BUILT AND MEASURED FIRST, AND THE CITY IS TRUNCATED TO
+      *    WHATEVER ROOM IS LEFT IN THE 26-BYTE COLUMN.
+      *-----------------------------------------------------------------
+       214-BUILD-3UP-LASTLINE.
+           MOVE SPACES TO WS-3UP-TAIL
+           IF DOMESTIC-ADDRESS
+               STRING WS-COMMA DELIMITED BY SIZE
+                     WS-STATE(1:2) DELIMITED BY SIZE
+                     WS-BLANK DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-FINAL-ZIP) DELIMITED BY SIZE
+                     INTO WS-3UP-TAIL
+               END-STRING
+           ELSE
+               STRING WS-COMMA DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-STATE) DELIMITED BY SIZE
+                     WS-BLANK DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-ZIP) DELIMITED BY SIZE
+                     INTO WS-3UP-TAIL
+               END-STRING
+           END-IF
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-3UP-TAIL))
+             TO WS-3UP-TAIL-LEN
+           MOVE SPACES TO WS-3UP-LASTLINE-SAFE
+
+           IF WS-3UP-TAIL-LEN >= 26
+               MOVE FUNCTION TRIM(WS-3UP-TAIL) TO WS-3UP-LASTLINE-SAFE
+           ELSE
+               COMPUTE WS-3UP-CITY-LEN = 26 - WS-3UP-TAIL-LEN
+               IF WS-3UP-CITY-LEN > 20
+                   MOVE 20 TO WS-3UP-CITY-LEN
+               END-IF
+               MOVE FUNCTION TRIM(WS-CITY) TO WS-3UP-CITY-TRIM
+               STRING WS-3UP-CITY-TRIM(1:WS-3UP-CITY-LEN)
+                     DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-3UP-TAIL) DELIMITED BY SIZE
+                     INTO WS-3UP-LASTLINE-SAFE
+               END-STRING
+           END-IF.
+      *-----------------------------------------------------------------
+      *    SEE THE COMMENT AT WS-3UP-NAME-SAFE.
+      *-----------------------------------------------------------------
+       215-BUILD-3UP-NAME.
+           MOVE FUNCTION TRIM(PRN-FULLNAME) TO WS-3UP-NM-FULL-TRIM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PRN-FULLNAME))
+             TO WS-3UP-NM-LEN
+           IF WS-3UP-NM-LEN NOT > 26
+               MOVE PRN-FULLNAME TO WS-3UP-NAME-SAFE
+           ELSE
+               MOVE ZERO TO WS-3UP-NM-AMP-CTR
+               INSPECT WS-3UP-NM-FULL-TRIM TALLYING WS-3UP-NM-AMP-CTR
+                   FOR ALL ' & '
+               MOVE SPACES TO WS-3UP-NM-PART1 WS-3UP-NM-PART2
+               MOVE SPACES TO WS-3UP-NM-PART3
+               EVALUATE WS-3UP-NM-AMP-CTR
+                   WHEN 1
+                       UNSTRING WS-3UP-NM-FULL-TRIM DELIMITED BY ' & '
+                           INTO WS-3UP-NM-PART1, WS-3UP-NM-PART2
+                       END-UNSTRING
+                   WHEN 2
+                       UNSTRING WS-3UP-NM-FULL-TRIM DELIMITED BY ' & '
+                           INTO WS-3UP-NM-PART1, WS-3UP-NM-PART2,
+                                WS-3UP-NM-PART3
+                       END-UNSTRING
+               END-EVALUATE
+
+               MOVE SPACES TO WS-3UP-NM-GIVEN1 WS-3UP-NM-SURN1
+               MOVE SPACES TO WS-3UP-NM-GIVEN2 WS-3UP-NM-SURN2
+               MOVE SPACES TO WS-3UP-NM-GIVEN3 WS-3UP-NM-SURN3
+               SET WS-3UP-NM-SAFE TO TRUE
+               IF WS-3UP-NM-AMP-CTR >= 1
+                   MOVE WS-3UP-NM-PART1 TO WS-3UP-NM-CUR-PART
+                   PERFORM 216-SPLIT-3UP-NAME-PART
+                   MOVE WS-3UP-NM-CUR-GIVEN TO WS-3UP-NM-GIVEN1
+                   MOVE WS-3UP-NM-CUR-SURN  TO WS-3UP-NM-SURN1
+                   MOVE WS-3UP-NM-PART2 TO WS-3UP-NM-CUR-PART
+                   PERFORM 216-SPLIT-3UP-NAME-PART
+                   MOVE WS-3UP-NM-CUR-GIVEN TO WS-3UP-NM-GIVEN2
+                   MOVE WS-3UP-NM-CUR-SURN  TO WS-3UP-NM-SURN2
+               END-IF
+               IF WS-3UP-NM-AMP-CTR >= 2
+                   MOVE WS-3UP-NM-PART3 TO WS-3UP-NM-CUR-PART
+                   PERFORM 216-SPLIT-3UP-NAME-PART
+                   MOVE WS-3UP-NM-CUR-GIVEN TO WS-3UP-NM-GIVEN3
+                   MOVE WS-3UP-NM-CUR-SURN  TO WS-3UP-NM-SURN3
+               END-IF
+
+               MOVE SPACES TO WS-3UP-NAME-SAFE
+               IF WS-3UP-NM-SAFE
+                   IF WS-3UP-NM-AMP-CTR = 1
+                       AND FUNCTION TRIM(WS-3UP-NM-SURN1) =
+                           FUNCTION TRIM(WS-3UP-NM-SURN2)
+                       STRING FUNCTION TRIM(WS-3UP-NM-GIVEN1)
+                                 DELIMITED BY SIZE
+                             ' & ' DELIMITED BY SIZE
+                             FUNCTION TRIM(WS-3UP-NM-GIVEN2)
+                                 DELIMITED BY SIZE
+                             WS-BLANK DELIMITED BY SIZE
+                             FUNCTION TRIM(WS-3UP-NM-SURN1)
+                                 DELIMITED BY SIZE
+                             INTO WS-3UP-NAME-SAFE
+                       END-STRING
+                   ELSE
+                       IF WS-3UP-NM-AMP-CTR = 2
+                           AND FUNCTION TRIM(WS-3UP-NM-SURN1) =
+                               FUNCTION TRIM(WS-3UP-NM-SURN2)
+                           AND FUNCTION TRIM(WS-3UP-NM-SURN1) =
+                               FUNCTION TRIM(WS-3UP-NM-SURN3)
+                           STRING FUNCTION TRIM(WS-3UP-NM-GIVEN1)
+                                     DELIMITED BY SIZE
+                                 ', ' DELIMITED BY SIZE
+                                 FUNCTION TRIM(WS-3UP-NM-GIVEN2)
+                                     DELIMITED BY SIZE
+                                 ' & ' DELIMITED BY SIZE
+                                 FUNCTION TRIM(WS-3UP-NM-GIVEN3)
+                                     DELIMITED BY SIZE
+                                 WS-BLANK DELIMITED BY SIZE
+                                 FUNCTION TRIM(WS-3UP-NM-SURN1)
+                                     DELIMITED BY SIZE
+                                 INTO WS-3UP-NAME-SAFE
+                           END-STRING
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF WS-3UP-NAME-SAFE = SPACES
+                   MOVE PRN-FULLNAME(1:26) TO WS-3UP-NAME-SAFE
+               ELSE
+                   IF FUNCTION LENGTH(FUNCTION TRIM(WS-3UP-NAME-SAFE))
+                           > 26
+                       MOVE PRN-FULLNAME(1:26) TO WS-3UP-NAME-SAFE
+                   END-IF
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+      *    SPLITS ONE "GIVEN SURNAME" HALF (WS-3UP-NM-CUR-PART) INTO
+      *    WS-3UP-NM-CUR-GIVEN/CUR-SURN, BUT ONLY WHEN IT HOLDS EXACTLY
+      *    ONE EMBEDDED SPACE. ANYTHING ELSE (A COMPOUND GIVEN NAME OR
+      *    SURNAME, OR A BLANK HALF) TURNS OFF WS-3UP-NM-SAFE-SW SO THE
+      *    CALLER FALLS BACK TO THE PLAIN POSITIONAL CUT INSTEAD OF
+      *    PRINTING A NAME WITH A WORD SILENTLY DROPPED.
+      *-----------------------------------------------------------------
+       216-SPLIT-3UP-NAME-PART.
+           MOVE SPACES TO WS-3UP-NM-CUR-GIVEN WS-3UP-NM-CUR-SURN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-3UP-NM-CUR-PART))
+             TO WS-3UP-NM-CUR-LEN
+           MOVE ZERO TO WS-3UP-NM-CUR-SP-CTR
+           IF WS-3UP-NM-CUR-LEN > 0
+               INSPECT WS-3UP-NM-CUR-PART(1:WS-3UP-NM-CUR-LEN)
+                   TALLYING WS-3UP-NM-CUR-SP-CTR FOR ALL SPACE
+           END-IF
+           IF WS-3UP-NM-CUR-SP-CTR NOT = 1
+               MOVE 'N' TO WS-3UP-NM-SAFE-SW
+           ELSE
+               UNSTRING WS-3UP-NM-CUR-PART DELIMITED BY SPACE
+                   INTO WS-3UP-NM-CUR-GIVEN, WS-3UP-NM-CUR-SURN
+               END-UNSTRING
+           END-IF.
+      *-----------------------------------------------------------------
+       260-FLUSH-LABEL-3UP.
+           IF WS-3UP-COUNT > 0
+               MOVE WS-3UP-NAME(1) TO WS-3UP-OUT-1
+               MOVE WS-3UP-NAME(2) TO WS-3UP-OUT-2
+               MOVE WS-3UP-NAME(3) TO WS-3UP-OUT-3
+               WRITE LABEL-REC FROM WS-3UP-OUT-LINE
+                  AFTER ADVANCING 1 LINE
+
+               MOVE WS-3UP-ADDR(1) TO WS-3UP-OUT-1
+               MOVE WS-3UP-ADDR(2) TO WS-3UP-OUT-2
+               MOVE WS-3UP-ADDR(3) TO WS-3UP-OUT-3
+               WRITE LABEL-REC FROM WS-3UP-OUT-LINE
+                  AFTER ADVANCING 1 LINE
+
+               MOVE WS-3UP-ADDR2(1) TO WS-3UP-OUT-1
+               MOVE WS-3UP-ADDR2(2) TO WS-3UP-OUT-2
+               MOVE WS-3UP-ADDR2(3) TO WS-3UP-OUT-3
+               WRITE LABEL-REC FROM WS-3UP-OUT-LINE
+                  AFTER ADVANCING 1 LINE
+
+               MOVE WS-3UP-LAST(1) TO WS-3UP-OUT-1
+               MOVE WS-3UP-LAST(2) TO WS-3UP-OUT-2
+               MOVE WS-3UP-LAST(3) TO WS-3UP-OUT-3
+               WRITE LABEL-REC FROM WS-3UP-OUT-LINE
+                  AFTER ADVANCING 1 LINE
+
+               MOVE WS-3UP-CNTRY(1) TO WS-3UP-OUT-1
+               MOVE WS-3UP-CNTRY(2) TO WS-3UP-OUT-2
+               MOVE WS-3UP-CNTRY(3) TO WS-3UP-OUT-3
+               WRITE LABEL-REC FROM WS-3UP-OUT-LINE
+                  AFTER ADVANCING 1 LINE
+
+               MOVE SPACES TO WS-3UP-OUT-LINE
+               WRITE LABEL-REC FROM WS-3UP-OUT-LINE
+
+               MOVE SPACES TO WS-3UP-BUF
+               MOVE ZERO TO WS-3UP-COUNT
+           END-IF.
+      *-----------------------------------------------------------------
+      *    WRITES/DISPLAYS THE PER-STATE SUBTOTAL SUMMARY BUILT UP BY
+      *    170-TALLY-STATE, PLUS THE GRAND TOTAL, AT END OF RUN.
+      *-----------------------------------------------------------------
+       900-STATE-SUMMARY.
+           OPEN OUTPUT STATE-REPORT.
+           DISPLAY SPACES.
+           DISPLAY 'LABELS PRINTED BY STATE:'.
+           PERFORM VARYING WS-STATE-IDX FROM 1 BY 1
+                   UNTIL WS-STATE-IDX > WS-STATE-TAB-CTR
+               MOVE SPACES TO WS-STATE-REPORT-LINE
+               MOVE WS-ST-CODE(WS-STATE-IDX)  TO WS-SR-STATE
+               MOVE 'LABELS: '                TO WS-SR-LABEL
+               MOVE WS-ST-COUNT(WS-STATE-IDX) TO WS-SR-COUNT
+               DISPLAY WS-STATE-REPORT-LINE
+               WRITE STATE-REPORT-REC FROM WS-STATE-REPORT-LINE
+           END-PERFORM
+           MOVE SPACES TO WS-STATE-REPORT-LINE
+           MOVE 'TOTAL' TO WS-SR-STATE
+           MOVE 'LABELS: ' TO WS-SR-LABEL
+           MOVE WS-CTR TO WS-SR-COUNT
+           DISPLAY WS-STATE-REPORT-LINE
+           WRITE STATE-REPORT-REC FROM WS-STATE-REPORT-LINE
+           CLOSE STATE-REPORT.
 
